@@ -0,0 +1,97 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Consulta puntual de una escuela por su clave
+      *          (provincia + districto + codigo) sin recorrer todo
+      *          ESCUELAS-ARCHIVO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTA-ESCUELAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ESCUELAS-ARCHIVO
+           ASSIGN TO "C:\Users\Rocio\Desktop\Cobol\escuelas.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESCUELAS-CLAVE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ESCUELAS-ARCHIVO.
+           01 ESCUELAS-REGISTRO.
+               05 ESCUELAS-CLAVE.
+                   10 ESCUELAS-CODIGO-PROVINCIA PIC X.
+                   10 ESCUELAS-DISTRICTO PIC 9(2).
+                   10 ESCUELAS-CODIGO PIC 99.
+               05 ESCUELAS-VARONES PIC 999.
+               05 ESCUELAS-MUJERES PIC 999.
+               05 ESCUELAS-COMEDOR PIC 999.
+               05 ESCUELAS-ESTADO PIC X.
+                   88 ESCUELAS-ACTIVA VALUE "A".
+                   88 ESCUELAS-INACTIVA VALUE "I".
+       WORKING-STORAGE SECTION.
+       01  IDENTIFICADOR-PROVINCIA PIC X(33)
+           VALUE "Ingrese el codigo de la provincia".
+       01  DISTRICTO PIC X(30) VALUE "Ingrese numero de districto".
+       01  IDENTIFICADOR-ESCUELA PIC X(31)
+           VALUE "Ingrese el codigo de la escuela".
+       01  SI-O-NO PIC X.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM PROCEDIMIENTO-APERTURA.
+           MOVE "S" TO SI-O-NO.
+           PERFORM CONSULTAR-REGISTROS
+           UNTIL SI-O-NO = "N".
+           PERFORM PROCEDIMIENTO-CIERRE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       PROCEDIMIENTO-APERTURA.
+           OPEN INPUT ESCUELAS-ARCHIVO.
+
+       PROCEDIMIENTO-CIERRE.
+           CLOSE ESCUELAS-ARCHIVO.
+
+       CONSULTAR-REGISTROS.
+           PERFORM OBTENER-CLAVE.
+           PERFORM BUSCAR-REGISTRO.
+           PERFORM REINICIAR.
+
+       OBTENER-CLAVE.
+           MOVE SPACE TO ESCUELAS-REGISTRO.
+           DISPLAY IDENTIFICADOR-PROVINCIA.
+           ACCEPT ESCUELAS-CODIGO-PROVINCIA.
+           DISPLAY DISTRICTO.
+           ACCEPT ESCUELAS-DISTRICTO.
+           DISPLAY IDENTIFICADOR-ESCUELA.
+           ACCEPT ESCUELAS-CODIGO.
+
+       BUSCAR-REGISTRO.
+           READ ESCUELAS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "No existe una escuela con esa clave."
+               NOT INVALID KEY
+                   PERFORM MOSTRAR-REGISTRO
+           END-READ.
+
+       MOSTRAR-REGISTRO.
+           DISPLAY "Varones: " ESCUELAS-VARONES.
+           DISPLAY "Mujeres: " ESCUELAS-MUJERES.
+           DISPLAY "Comedor: " ESCUELAS-COMEDOR.
+           IF ESCUELAS-ACTIVA
+               DISPLAY "Estado: Activa"
+           ELSE
+               DISPLAY "Estado: Inactiva"
+           END-IF.
+
+       REINICIAR.
+           DISPLAY "¿Desea consultar otra escuela?".
+           ACCEPT SI-O-NO.
+           IF SI-O-NO = "s"
+               MOVE "S" TO SI-O-NO.
+           IF SI-O-NO NOT = "S"
+               MOVE "N" TO SI-O-NO.
+       END PROGRAM CONSULTA-ESCUELAS.
