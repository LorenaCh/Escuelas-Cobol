@@ -3,6 +3,25 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modificaciones:
+      *   - Se valida ESCUELAS-CODIGO-PROVINCIA contra PROVINCIAS-ARCHIVO
+      *     antes de permitir el alta de la escuela.
+      *   - ESCUELAS-ARCHIVO pasa a organizacion indexada por
+      *     ESCUELAS-CLAVE (provincia + districto + codigo) y se agrega
+      *     un modo de mantenimiento para corregir cantidades o dar de
+      *     baja (inactivar) una escuela existente sin borrar el
+      *     registro.
+      *   - Se valida ESCUELAS-DISTRICTO contra DISTRITOS-ARCHIVO,
+      *     igual que la provincia.
+      *   - Cada alta o modificacion de ESCUELAS-ARCHIVO se registra en
+      *     AUDITORIA-ARCHIVO con fecha, hora, operador y clave.
+      *   - Se valida que VARONES, MUJERES y COMEDOR sean numericos y
+      *     que COMEDOR no supere la matricula total (varones +
+      *     mujeres).
+      *   - Al iniciar, se informa cuantas escuelas ya existen para la
+      *     provincia y distrito en curso, y se muestra un contador de
+      *     registros escritos en la sesion, para retomar una carga
+      *     larga sin perder la referencia de por donde se iba.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CREATE-ESCUELAS.
@@ -11,17 +30,55 @@
        FILE-CONTROL.
            SELECT OPTIONAL ESCUELAS-ARCHIVO
            ASSIGN TO "C:\Users\Rocio\Desktop\Cobol\escuelas.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESCUELAS-CLAVE
+           FILE STATUS IS ESCUELAS-STATUS.
+
+           SELECT OPTIONAL PROVINCIAS-ARCHIVO
+           ASSIGN TO "C:\Users\Rocio\Desktop\Cobol\provincias.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL DISTRITOS-ARCHIVO
+           ASSIGN TO "C:\Users\Rocio\Desktop\Cobol\distritos.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL AUDITORIA-ARCHIVO
+           ASSIGN TO "C:\Users\Rocio\Desktop\Cobol\auditoria.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD ESCUELAS-ARCHIVO.
            01 ESCUELAS-REGISTRO.
-               05 ESCUELAS-CODIGO-PROVINCIA PIC X.
-               05 ESCUELAS-DISTRICTO PIC 9(2).
-               05 ESCUELAS-CODIGO PIC 99.
+               05 ESCUELAS-CLAVE.
+                   10 ESCUELAS-CODIGO-PROVINCIA PIC X.
+                   10 ESCUELAS-DISTRICTO PIC 9(2).
+                   10 ESCUELAS-CODIGO PIC 99.
                05 ESCUELAS-VARONES PIC 999.
                05 ESCUELAS-MUJERES PIC 999.
                05 ESCUELAS-COMEDOR PIC 999.
+               05 ESCUELAS-ESTADO PIC X.
+                   88 ESCUELAS-ACTIVA VALUE "A".
+                   88 ESCUELAS-INACTIVA VALUE "I".
+
+       FD PROVINCIAS-ARCHIVO.
+           01 PROVINCIAS-REGISTRO.
+               05 PROVINCIAS-CODIGO PIC X.
+               05 PROVINCIAS-NOMBRE PIC X(20).
+
+       FD DISTRITOS-ARCHIVO.
+           01 DISTRITOS-REGISTRO.
+               05 DISTRITOS-CODIGO-PROVINCIA PIC X.
+               05 DISTRITOS-CODIGO PIC 9(2).
+               05 DISTRITOS-NOMBRE PIC X(20).
+
+       FD AUDITORIA-ARCHIVO.
+           01 AUDITORIA-REGISTRO.
+               05 AUDITORIA-FECHA PIC X(8).
+               05 AUDITORIA-HORA PIC X(8).
+               05 AUDITORIA-OPERADOR PIC X(10).
+               05 AUDITORIA-OPERACION PIC X(10).
+               05 AUDITORIA-CLAVE PIC X(5).
        WORKING-STORAGE SECTION.
        01  IDENTIFICADOR-PROVINCIA PIC X(33)
            VALUE "Ingrese el codigo de la provincia".
@@ -33,10 +90,44 @@
        01  COMEDOR PIC X(40)
            VALUE "Ingrese cantidad de ninios en el comedor".
        01  SI-O-NO PIC X.
+       01  ESCUELAS-STATUS PIC XX.
+           88 ESCUELAS-STATUS-OK VALUE "00".
+           88 ESCUELAS-STATUS-NO-EXISTE VALUE "35".
+       01  PROVINCIA-VALIDA-SW PIC X.
+           88 PROVINCIA-VALIDA VALUE "S".
+       01  PROVINCIAS-EOF-SW PIC X.
+           88 PROVINCIAS-EOF VALUE "S".
+       01  DISTRICTO-VALIDO-SW PIC X.
+           88 DISTRICTO-VALIDO VALUE "S".
+       01  DISTRITOS-EOF-SW PIC X.
+           88 DISTRITOS-EOF VALUE "S".
+       01  MODO-OPERACION PIC X VALUE "A".
+           88 MODO-ALTA VALUE "A" "a".
+           88 MODO-MANTENIMIENTO VALUE "M" "m".
+       01  ACCION-MANTENIMIENTO PIC X.
+           88 ACCION-INACTIVAR VALUE "I" "i".
+       01  IDENTIFICADOR-OPERADOR PIC X(29)
+           VALUE "Ingrese su identificador".
+       01  OPERADOR PIC X(10).
+       01  ENTRADA-NUMERICA PIC X(3).
+       01  ENTRADA-VALOR PIC 999.
+       01  CAMPO-VALIDO-SW PIC X.
+           88 CAMPO-VALIDO VALUE "S".
+       01  TOTAL-MATRICULA PIC 9(4).
+       01  CLAVE-REINICIO.
+           05 PROVINCIA-REINICIO PIC X.
+           05 DISTRICTO-REINICIO PIC 9(2).
+       01  ESCUELAS-EOF-SW PIC X.
+           88 ESCUELAS-EOF VALUE "S".
+       01  CONTADOR-EXISTENTES PIC 9(5).
+       01  CONTADOR-SESION PIC 9(5) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
+           DISPLAY IDENTIFICADOR-OPERADOR.
+           ACCEPT OPERADOR.
            PERFORM PROCEDIMIENTO-APERTURA.
+           PERFORM VERIFICAR-PROGRESO.
            MOVE "S" TO SI-O-NO.
            PERFORM AGREGAR-REGISTROS
            UNTIL SI-O-NO = "N".
@@ -46,36 +137,287 @@
            STOP RUN.
 
        PROCEDIMIENTO-APERTURA.
-           OPEN EXTEND ESCUELAS-ARCHIVO.
+           OPEN I-O ESCUELAS-ARCHIVO.
+           IF ESCUELAS-STATUS-NO-EXISTE
+               OPEN OUTPUT ESCUELAS-ARCHIVO
+               CLOSE ESCUELAS-ARCHIVO
+               OPEN I-O ESCUELAS-ARCHIVO
+           END-IF.
+           OPEN EXTEND AUDITORIA-ARCHIVO.
 
        PROCEDIMIENTO-CIERRE.
            CLOSE ESCUELAS-ARCHIVO.
+           CLOSE AUDITORIA-ARCHIVO.
+
+       VERIFICAR-PROGRESO.
+           MOVE SPACE TO ESCUELAS-REGISTRO.
+           DISPLAY "Informe de avance: indique la provincia y el "
+               "distrito en curso.".
+           PERFORM OBTENER-PROVINCIA.
+           PERFORM OBTENER-DISTRICTO.
+           MOVE ESCUELAS-CODIGO-PROVINCIA TO PROVINCIA-REINICIO.
+           MOVE ESCUELAS-DISTRICTO TO DISTRICTO-REINICIO.
+           PERFORM CONTAR-EXISTENTES.
+           DISPLAY "Escuelas ya cargadas para esa provincia/distrito: "
+               CONTADOR-EXISTENTES.
+
+       CONTAR-EXISTENTES.
+           MOVE ZERO TO CONTADOR-EXISTENTES.
+           MOVE ZERO TO ESCUELAS-CODIGO.
+           MOVE "N" TO ESCUELAS-EOF-SW.
+           START ESCUELAS-ARCHIVO KEY IS NOT LESS THAN ESCUELAS-CLAVE
+               INVALID KEY
+                   MOVE "S" TO ESCUELAS-EOF-SW
+           END-START.
+           PERFORM CONTAR-REGISTRO-EXISTENTE
+               UNTIL ESCUELAS-EOF.
+
+       CONTAR-REGISTRO-EXISTENTE.
+           READ ESCUELAS-ARCHIVO NEXT
+               AT END
+                   MOVE "S" TO ESCUELAS-EOF-SW
+               NOT AT END
+                   IF ESCUELAS-CODIGO-PROVINCIA = PROVINCIA-REINICIO
+                       AND ESCUELAS-DISTRICTO = DISTRICTO-REINICIO
+                       ADD 1 TO CONTADOR-EXISTENTES
+                   ELSE
+                       MOVE "S" TO ESCUELAS-EOF-SW
+                   END-IF
+           END-READ.
 
        AGREGAR-REGISTROS.
-           PERFORM OBTENER-CAMPOS.
-           PERFORM ESCRIBIR-REGISTRO.
+           PERFORM SELECCIONAR-MODO.
+           IF MODO-MANTENIMIENTO
+               PERFORM MANTENIMIENTO-REGISTRO
+           ELSE
+               PERFORM OBTENER-CAMPOS
+               PERFORM ESCRIBIR-REGISTRO
+           END-IF.
            PERFORM REINICIAR.
 
+       SELECCIONAR-MODO.
+           DISPLAY "Seleccione operacion: (A) Alta  (M) Mantenimiento".
+           ACCEPT MODO-OPERACION.
+
        OBTENER-CAMPOS.
            MOVE SPACE TO ESCUELAS-REGISTRO.
+           PERFORM OBTENER-PROVINCIA.
+           PERFORM OBTENER-DISTRICTO.
+           DISPLAY IDENTIFICADOR-ESCUELA.
+           ACCEPT ESCUELAS-CODIGO.
+           PERFORM OBTENER-VARONES.
+           PERFORM OBTENER-MUJERES.
+           PERFORM OBTENER-COMEDOR.
+           MOVE "A" TO ESCUELAS-ESTADO.
+
+       OBTENER-PROVINCIA.
+           MOVE "N" TO PROVINCIA-VALIDA-SW.
+           PERFORM PEDIR-PROVINCIA
+           UNTIL PROVINCIA-VALIDA.
+
+       PEDIR-PROVINCIA.
            DISPLAY IDENTIFICADOR-PROVINCIA.
            ACCEPT ESCUELAS-CODIGO-PROVINCIA.
+           PERFORM VALIDAR-PROVINCIA.
+           IF PROVINCIA-VALIDA
+               CONTINUE
+           ELSE
+               DISPLAY "Provincia inexistente. Verifique el codigo "
+                   "e intente de nuevo."
+           END-IF.
+
+       VALIDAR-PROVINCIA.
+           MOVE "N" TO PROVINCIA-VALIDA-SW.
+           MOVE "N" TO PROVINCIAS-EOF-SW.
+           OPEN INPUT PROVINCIAS-ARCHIVO.
+           PERFORM BUSCAR-PROVINCIA
+           UNTIL PROVINCIAS-EOF OR PROVINCIA-VALIDA.
+           CLOSE PROVINCIAS-ARCHIVO.
+
+       BUSCAR-PROVINCIA.
+           READ PROVINCIAS-ARCHIVO
+               AT END
+                   MOVE "S" TO PROVINCIAS-EOF-SW
+               NOT AT END
+                   IF PROVINCIAS-CODIGO = ESCUELAS-CODIGO-PROVINCIA
+                       MOVE "S" TO PROVINCIA-VALIDA-SW
+                   END-IF
+           END-READ.
+
+       OBTENER-DISTRICTO.
+           MOVE "N" TO DISTRICTO-VALIDO-SW.
+           PERFORM PEDIR-DISTRICTO
+           UNTIL DISTRICTO-VALIDO.
+
+       PEDIR-DISTRICTO.
            DISPLAY DISTRICTO.
            ACCEPT ESCUELAS-DISTRICTO.
-           DISPLAY IDENTIFICADOR-ESCUELA.
-           ACCEPT ESCUELAS-CODIGO,
-           DISPLAY VARONES,
-           ACCEPT ESCUELAS-VARONES.
+           PERFORM VALIDAR-DISTRICTO.
+           IF DISTRICTO-VALIDO
+               CONTINUE
+           ELSE
+               DISPLAY "Distrito inexistente para esa provincia. "
+                   "Verifique e intente de nuevo."
+           END-IF.
+
+       VALIDAR-DISTRICTO.
+           MOVE "N" TO DISTRICTO-VALIDO-SW.
+           MOVE "N" TO DISTRITOS-EOF-SW.
+           OPEN INPUT DISTRITOS-ARCHIVO.
+           PERFORM BUSCAR-DISTRICTO
+           UNTIL DISTRITOS-EOF OR DISTRICTO-VALIDO.
+           CLOSE DISTRITOS-ARCHIVO.
+
+       BUSCAR-DISTRICTO.
+           READ DISTRITOS-ARCHIVO
+               AT END
+                   MOVE "S" TO DISTRITOS-EOF-SW
+               NOT AT END
+                   IF DISTRITOS-CODIGO-PROVINCIA
+                           = ESCUELAS-CODIGO-PROVINCIA
+                       AND DISTRITOS-CODIGO = ESCUELAS-DISTRICTO
+                       MOVE "S" TO DISTRICTO-VALIDO-SW
+                   END-IF
+           END-READ.
+
+       OBTENER-VARONES.
+           MOVE "N" TO CAMPO-VALIDO-SW.
+           PERFORM PEDIR-VARONES
+           UNTIL CAMPO-VALIDO.
+
+       PEDIR-VARONES.
+           DISPLAY VARONES.
+           ACCEPT ENTRADA-NUMERICA.
+           PERFORM VALIDAR-ENTRADA-NUMERICA.
+           IF CAMPO-VALIDO
+               MOVE ENTRADA-VALOR TO ESCUELAS-VARONES
+           ELSE
+               DISPLAY "Debe ingresar solo numeros. Intente de nuevo."
+           END-IF.
+
+       OBTENER-MUJERES.
+           MOVE "N" TO CAMPO-VALIDO-SW.
+           PERFORM PEDIR-MUJERES
+           UNTIL CAMPO-VALIDO.
+
+       PEDIR-MUJERES.
            DISPLAY MUJERES.
-           ACCEPT ESCUELAS-MUJERES.
+           ACCEPT ENTRADA-NUMERICA.
+           PERFORM VALIDAR-ENTRADA-NUMERICA.
+           IF CAMPO-VALIDO
+               MOVE ENTRADA-VALOR TO ESCUELAS-MUJERES
+           ELSE
+               DISPLAY "Debe ingresar solo numeros. Intente de nuevo."
+           END-IF.
+
+       OBTENER-COMEDOR.
+           MOVE "N" TO CAMPO-VALIDO-SW.
+           PERFORM PEDIR-COMEDOR
+           UNTIL CAMPO-VALIDO.
+
+       PEDIR-COMEDOR.
            DISPLAY COMEDOR.
-           ACCEPT ESCUELAS-COMEDOR.
+           ACCEPT ENTRADA-NUMERICA.
+           PERFORM VALIDAR-ENTRADA-NUMERICA.
+           IF NOT CAMPO-VALIDO
+               DISPLAY "Debe ingresar solo numeros. Intente de nuevo."
+           ELSE
+               MOVE ENTRADA-VALOR TO ESCUELAS-COMEDOR
+               COMPUTE TOTAL-MATRICULA
+                   = ESCUELAS-VARONES + ESCUELAS-MUJERES
+               IF ESCUELAS-COMEDOR > TOTAL-MATRICULA
+                   DISPLAY "El comedor no puede superar la matricula "
+                       "total (varones + mujeres)."
+                   MOVE "N" TO CAMPO-VALIDO-SW
+               END-IF
+           END-IF.
+
+       VALIDAR-ENTRADA-NUMERICA.
+           MOVE "N" TO CAMPO-VALIDO-SW.
+           MOVE ZERO TO ENTRADA-VALOR.
+           IF ENTRADA-NUMERICA (1:1) = SPACE
+               CONTINUE
+           ELSE
+               IF ENTRADA-NUMERICA (2:1) = SPACE
+                   IF ENTRADA-NUMERICA (1:1) IS NUMERIC
+                       MOVE ENTRADA-NUMERICA (1:1) TO ENTRADA-VALOR
+                       MOVE "S" TO CAMPO-VALIDO-SW
+                   END-IF
+               ELSE
+                   IF ENTRADA-NUMERICA (3:1) = SPACE
+                       IF ENTRADA-NUMERICA (1:2) IS NUMERIC
+                           MOVE ENTRADA-NUMERICA (1:2) TO ENTRADA-VALOR
+                           MOVE "S" TO CAMPO-VALIDO-SW
+                       END-IF
+                   ELSE
+                       IF ENTRADA-NUMERICA IS NUMERIC
+                           MOVE ENTRADA-NUMERICA TO ENTRADA-VALOR
+                           MOVE "S" TO CAMPO-VALIDO-SW
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
 
        ESCRIBIR-REGISTRO.
-           WRITE ESCUELAS-REGISTRO.
+           WRITE ESCUELAS-REGISTRO
+               INVALID KEY
+                   DISPLAY "Ya existe una escuela con esa clave."
+               NOT INVALID KEY
+                   PERFORM REGISTRAR-AUDITORIA-ALTA
+           END-WRITE.
+
+       REGISTRAR-AUDITORIA-ALTA.
+           MOVE "ALTA" TO AUDITORIA-OPERACION.
+           PERFORM REGISTRAR-AUDITORIA.
+
+       REGISTRAR-AUDITORIA.
+           ACCEPT AUDITORIA-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUDITORIA-HORA FROM TIME.
+           MOVE OPERADOR TO AUDITORIA-OPERADOR.
+           MOVE ESCUELAS-CLAVE TO AUDITORIA-CLAVE.
+           WRITE AUDITORIA-REGISTRO.
+           ADD 1 TO CONTADOR-SESION.
+
+       MANTENIMIENTO-REGISTRO.
+           MOVE SPACE TO ESCUELAS-REGISTRO.
+           PERFORM OBTENER-PROVINCIA.
+           DISPLAY DISTRICTO.
+           ACCEPT ESCUELAS-DISTRICTO.
+           DISPLAY IDENTIFICADOR-ESCUELA.
+           ACCEPT ESCUELAS-CODIGO.
+           READ ESCUELAS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "No existe una escuela con esa clave."
+               NOT INVALID KEY
+                   PERFORM ACTUALIZAR-REGISTRO
+           END-READ.
+
+       ACTUALIZAR-REGISTRO.
+           DISPLAY "Varones: " ESCUELAS-VARONES
+               "  Mujeres: " ESCUELAS-MUJERES
+               "  Comedor: " ESCUELAS-COMEDOR.
+           DISPLAY "(C) Corregir cantidades  (I) Marcar inactiva".
+           ACCEPT ACCION-MANTENIMIENTO.
+           IF ACCION-INACTIVAR
+               MOVE "I" TO ESCUELAS-ESTADO
+               MOVE "BAJA" TO AUDITORIA-OPERACION
+           ELSE
+               PERFORM OBTENER-VARONES
+               PERFORM OBTENER-MUJERES
+               PERFORM OBTENER-COMEDOR
+               MOVE "MODIFICA" TO AUDITORIA-OPERACION
+           END-IF.
+           REWRITE ESCUELAS-REGISTRO
+               INVALID KEY
+                   DISPLAY "No se pudo actualizar el registro."
+               NOT INVALID KEY
+                   PERFORM REGISTRAR-AUDITORIA
+           END-REWRITE.
 
        REINICIAR.
-           DISPLAY "¿Desea almacenar otro registro en la base de datos?".
+           DISPLAY "Registros escritos en esta sesion: "
+               CONTADOR-SESION.
+           DISPLAY "¿Desea almacenar otro registro?".
            ACCEPT SI-O-NO.
            IF SI-O-NO = "s"
                MOVE "S" TO SI-O-NO.
