@@ -0,0 +1,144 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Alta de personal docente por escuela, en
+      *          DOCENTES-ARCHIVO, modelado sobre CREATE-ESCUELAS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREATE-DOCENTES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL DOCENTES-ARCHIVO
+           ASSIGN TO "C:\Users\Rocio\Desktop\Cobol\docentes.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DOCENTES-CLAVE
+           FILE STATUS IS DOCENTES-STATUS.
+
+           SELECT OPTIONAL ESCUELAS-ARCHIVO
+           ASSIGN TO "C:\Users\Rocio\Desktop\Cobol\escuelas.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESCUELAS-CLAVE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DOCENTES-ARCHIVO.
+           01 DOCENTES-REGISTRO.
+               05 DOCENTES-CLAVE.
+                   10 DOCENTES-CODIGO-PROVINCIA PIC X.
+                   10 DOCENTES-DISTRICTO PIC 9(2).
+                   10 DOCENTES-CODIGO-ESCUELA PIC 99.
+               05 DOCENTES-CANTIDAD PIC 999.
+               05 DOCENTES-MATERIA PIC X(20).
+               05 DOCENTES-GRADO PIC 99.
+
+       FD ESCUELAS-ARCHIVO.
+           01 ESCUELAS-REGISTRO.
+               05 ESCUELAS-CLAVE.
+                   10 ESCUELAS-CODIGO-PROVINCIA PIC X.
+                   10 ESCUELAS-DISTRICTO PIC 9(2).
+                   10 ESCUELAS-CODIGO PIC 99.
+               05 ESCUELAS-VARONES PIC 999.
+               05 ESCUELAS-MUJERES PIC 999.
+               05 ESCUELAS-COMEDOR PIC 999.
+               05 ESCUELAS-ESTADO PIC X.
+                   88 ESCUELAS-ACTIVA VALUE "A".
+                   88 ESCUELAS-INACTIVA VALUE "I".
+       WORKING-STORAGE SECTION.
+       01  IDENTIFICADOR-PROVINCIA PIC X(33)
+           VALUE "Ingrese el codigo de la provincia".
+       01  DISTRICTO PIC X(30) VALUE "Ingrese numero de districto".
+       01  IDENTIFICADOR-ESCUELA PIC X(31)
+           VALUE "Ingrese el codigo de la escuela".
+       01  CANTIDAD-DOCENTES PIC X(33)
+           VALUE "Ingrese cantidad de docentes".
+       01  MATERIA PIC X(30) VALUE "Ingrese la materia a cargo".
+       01  GRADO PIC X(30) VALUE "Ingrese el grado a cargo".
+       01  SI-O-NO PIC X.
+       01  DOCENTES-STATUS PIC XX.
+           88 DOCENTES-STATUS-NO-EXISTE VALUE "35".
+       01  ESCUELA-VALIDA-SW PIC X.
+           88 ESCUELA-VALIDA VALUE "S".
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM PROCEDIMIENTO-APERTURA.
+           MOVE "S" TO SI-O-NO.
+           PERFORM AGREGAR-REGISTROS
+           UNTIL SI-O-NO = "N".
+           PERFORM PROCEDIMIENTO-CIERRE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       PROCEDIMIENTO-APERTURA.
+           OPEN I-O DOCENTES-ARCHIVO.
+           IF DOCENTES-STATUS-NO-EXISTE
+               OPEN OUTPUT DOCENTES-ARCHIVO
+               CLOSE DOCENTES-ARCHIVO
+               OPEN I-O DOCENTES-ARCHIVO
+           END-IF.
+           OPEN INPUT ESCUELAS-ARCHIVO.
+
+       PROCEDIMIENTO-CIERRE.
+           CLOSE DOCENTES-ARCHIVO.
+           CLOSE ESCUELAS-ARCHIVO.
+
+       AGREGAR-REGISTROS.
+           PERFORM OBTENER-CAMPOS.
+           IF ESCUELA-VALIDA
+               PERFORM ESCRIBIR-REGISTRO
+           END-IF.
+           PERFORM REINICIAR.
+
+       OBTENER-CAMPOS.
+           MOVE SPACE TO DOCENTES-REGISTRO.
+           PERFORM OBTENER-CLAVE-ESCUELA.
+           IF ESCUELA-VALIDA
+               DISPLAY CANTIDAD-DOCENTES
+               ACCEPT DOCENTES-CANTIDAD
+               DISPLAY MATERIA
+               ACCEPT DOCENTES-MATERIA
+               DISPLAY GRADO
+               ACCEPT DOCENTES-GRADO
+           END-IF.
+
+       OBTENER-CLAVE-ESCUELA.
+           MOVE "N" TO ESCUELA-VALIDA-SW.
+           PERFORM PEDIR-CLAVE-ESCUELA
+           UNTIL ESCUELA-VALIDA.
+
+       PEDIR-CLAVE-ESCUELA.
+           DISPLAY IDENTIFICADOR-PROVINCIA.
+           ACCEPT DOCENTES-CODIGO-PROVINCIA.
+           DISPLAY DISTRICTO.
+           ACCEPT DOCENTES-DISTRICTO.
+           DISPLAY IDENTIFICADOR-ESCUELA.
+           ACCEPT DOCENTES-CODIGO-ESCUELA.
+           MOVE DOCENTES-CODIGO-PROVINCIA TO ESCUELAS-CODIGO-PROVINCIA.
+           MOVE DOCENTES-DISTRICTO TO ESCUELAS-DISTRICTO.
+           MOVE DOCENTES-CODIGO-ESCUELA TO ESCUELAS-CODIGO.
+           READ ESCUELAS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "No existe una escuela con esa clave."
+               NOT INVALID KEY
+                   MOVE "S" TO ESCUELA-VALIDA-SW
+           END-READ.
+
+       ESCRIBIR-REGISTRO.
+           WRITE DOCENTES-REGISTRO
+               INVALID KEY
+                   DISPLAY "Ya existe un registro docente para esa "
+                       "escuela."
+           END-WRITE.
+
+       REINICIAR.
+           DISPLAY "¿Desea almacenar otro registro?".
+           ACCEPT SI-O-NO.
+           IF SI-O-NO = "s"
+               MOVE "S" TO SI-O-NO.
+           IF SI-O-NO NOT = "S"
+               MOVE "N" TO SI-O-NO.
+       END PROGRAM CREATE-DOCENTES.
