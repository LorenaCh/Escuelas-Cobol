@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Alta de distritos, cada uno asociado a una provincia,
+      *          en DISTRITOS-ARCHIVO. Modelado sobre CREATE-PROVINCIAS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREATE-DISTRITOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL DISTRITOS-ARCHIVO
+           ASSIGN TO "C:\Users\Rocio\Desktop\Cobol\distritos.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL PROVINCIAS-ARCHIVO
+           ASSIGN TO "C:\Users\Rocio\Desktop\Cobol\provincias.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DISTRITOS-ARCHIVO.
+           01 DISTRITOS-REGISTRO.
+               05 DISTRITOS-CODIGO-PROVINCIA PIC X.
+               05 DISTRITOS-CODIGO PIC 9(2).
+               05 DISTRITOS-NOMBRE PIC X(20).
+
+       FD PROVINCIAS-ARCHIVO.
+           01 PROVINCIAS-REGISTRO.
+               05 PROVINCIAS-CODIGO PIC X.
+               05 PROVINCIAS-NOMBRE PIC X(20).
+       WORKING-STORAGE SECTION.
+       01  IDENTIFICADOR-PROVINCIA PIC X(33)
+           VALUE "Ingrese el codigo de la provincia".
+       01  IDENTIFICADOR-DISTRITO PIC X(30)
+           VALUE "Ingrese numero de districto".
+       01  NOMBRE PIC X(31) VALUE "Ingrese el nombre del districto".
+       01  SI-O-NO PIC X.
+       01  PROVINCIA-VALIDA-SW PIC X.
+           88 PROVINCIA-VALIDA VALUE "S".
+       01  PROVINCIAS-EOF-SW PIC X.
+           88 PROVINCIAS-EOF VALUE "S".
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM PROCEDIMIENTO-APERTURA.
+           MOVE "S" TO SI-O-NO.
+           PERFORM AGREGAR-REGISTROS
+           UNTIL SI-O-NO = "N".
+           PERFORM PROCEDIMIENTO-CIERRE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       PROCEDIMIENTO-APERTURA.
+           OPEN EXTEND DISTRITOS-ARCHIVO.
+
+       PROCEDIMIENTO-CIERRE.
+           CLOSE DISTRITOS-ARCHIVO.
+
+       AGREGAR-REGISTROS.
+           PERFORM OBTENER-CAMPOS.
+           PERFORM ESCRIBIR-REGISTRO.
+           PERFORM REINICIAR.
+
+       OBTENER-CAMPOS.
+           MOVE SPACE TO DISTRITOS-REGISTRO.
+           PERFORM OBTENER-PROVINCIA.
+           DISPLAY IDENTIFICADOR-DISTRITO.
+           ACCEPT DISTRITOS-CODIGO.
+           DISPLAY NOMBRE.
+           ACCEPT DISTRITOS-NOMBRE.
+
+       OBTENER-PROVINCIA.
+           MOVE "N" TO PROVINCIA-VALIDA-SW.
+           PERFORM PEDIR-PROVINCIA
+           UNTIL PROVINCIA-VALIDA.
+
+       PEDIR-PROVINCIA.
+           DISPLAY IDENTIFICADOR-PROVINCIA.
+           ACCEPT DISTRITOS-CODIGO-PROVINCIA.
+           PERFORM VALIDAR-PROVINCIA.
+           IF PROVINCIA-VALIDA
+               CONTINUE
+           ELSE
+               DISPLAY "Provincia inexistente. Verifique el codigo "
+                   "e intente de nuevo."
+           END-IF.
+
+       VALIDAR-PROVINCIA.
+           MOVE "N" TO PROVINCIA-VALIDA-SW.
+           MOVE "N" TO PROVINCIAS-EOF-SW.
+           OPEN INPUT PROVINCIAS-ARCHIVO.
+           PERFORM BUSCAR-PROVINCIA
+           UNTIL PROVINCIAS-EOF OR PROVINCIA-VALIDA.
+           CLOSE PROVINCIAS-ARCHIVO.
+
+       BUSCAR-PROVINCIA.
+           READ PROVINCIAS-ARCHIVO
+               AT END
+                   MOVE "S" TO PROVINCIAS-EOF-SW
+               NOT AT END
+                   IF PROVINCIAS-CODIGO = DISTRITOS-CODIGO-PROVINCIA
+                       MOVE "S" TO PROVINCIA-VALIDA-SW
+                   END-IF
+           END-READ.
+
+       ESCRIBIR-REGISTRO.
+           WRITE DISTRITOS-REGISTRO.
+           DISPLAY "Se agrego: " DISTRITOS-REGISTRO.
+
+       REINICIAR.
+           DISPLAY "¿Desea almacenar otro registro?".
+           ACCEPT SI-O-NO.
+           IF SI-O-NO = "s"
+               MOVE "S" TO SI-O-NO.
+           IF SI-O-NO NOT = "S"
+               MOVE "N" TO SI-O-NO.
+       END PROGRAM CREATE-DISTRITOS.
