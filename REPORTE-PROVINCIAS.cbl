@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Informe consolidado de escuelas por provincia, cruzando
+      *          ESCUELAS-ARCHIVO con PROVINCIAS-ARCHIVO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-PROVINCIAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ESCUELAS-ARCHIVO
+           ASSIGN TO "C:\Users\Rocio\Desktop\Cobol\escuelas.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ESCUELAS-CLAVE.
+
+           SELECT OPTIONAL PROVINCIAS-ARCHIVO
+           ASSIGN TO "C:\Users\Rocio\Desktop\Cobol\provincias.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ESCUELAS-ARCHIVO.
+           01 ESCUELAS-REGISTRO.
+               05 ESCUELAS-CLAVE.
+                   10 ESCUELAS-CODIGO-PROVINCIA PIC X.
+                   10 ESCUELAS-DISTRICTO PIC 9(2).
+                   10 ESCUELAS-CODIGO PIC 99.
+               05 ESCUELAS-VARONES PIC 999.
+               05 ESCUELAS-MUJERES PIC 999.
+               05 ESCUELAS-COMEDOR PIC 999.
+               05 ESCUELAS-ESTADO PIC X.
+                   88 ESCUELAS-ACTIVA VALUE "A".
+                   88 ESCUELAS-INACTIVA VALUE "I".
+
+       FD PROVINCIAS-ARCHIVO.
+           01 PROVINCIAS-REGISTRO.
+               05 PROVINCIAS-CODIGO PIC X.
+               05 PROVINCIAS-NOMBRE PIC X(20).
+       WORKING-STORAGE SECTION.
+       01  ESCUELAS-EOF-SW PIC X.
+           88 ESCUELAS-EOF VALUE "S".
+       01  PROVINCIAS-EOF-SW PIC X.
+           88 PROVINCIAS-EOF VALUE "S".
+       01  TOTAL-PROVINCIAS PIC 9(3) VALUE 0.
+       01  INDICE-TABLA PIC 9(3) VALUE 0.
+       01  INDICE-HALLADO-SW PIC X.
+           88 INDICE-HALLADO VALUE "S".
+       01  TABLA-PROVINCIAS.
+           05 TABLA-PROV-ITEM OCCURS 30 TIMES.
+               10 TP-CODIGO PIC X.
+               10 TP-NOMBRE PIC X(20).
+               10 TP-VARONES PIC 9(7).
+               10 TP-MUJERES PIC 9(7).
+               10 TP-COMEDOR PIC 9(7).
+       01  GRAN-TOTAL-VARONES PIC 9(8) VALUE 0.
+       01  GRAN-TOTAL-MUJERES PIC 9(8) VALUE 0.
+       01  GRAN-TOTAL-COMEDOR PIC 9(8) VALUE 0.
+       01  LINEA-REPORTE PIC X(90).
+       01  ESCUELAS-SIN-PROVINCIA PIC 9(5) VALUE 0.
+       01  PROVINCIAS-DESCARTADAS PIC 9(5) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM PROCEDIMIENTO-APERTURA.
+           PERFORM CARGAR-PROVINCIAS.
+           PERFORM ACUMULAR-ESCUELAS.
+           PERFORM IMPRIMIR-REPORTE.
+           PERFORM PROCEDIMIENTO-CIERRE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       PROCEDIMIENTO-APERTURA.
+           OPEN INPUT PROVINCIAS-ARCHIVO.
+           OPEN INPUT ESCUELAS-ARCHIVO.
+
+       PROCEDIMIENTO-CIERRE.
+           CLOSE PROVINCIAS-ARCHIVO.
+           CLOSE ESCUELAS-ARCHIVO.
+
+       CARGAR-PROVINCIAS.
+           MOVE "N" TO PROVINCIAS-EOF-SW.
+           PERFORM LEER-PROVINCIA
+           UNTIL PROVINCIAS-EOF.
+
+       LEER-PROVINCIA.
+           READ PROVINCIAS-ARCHIVO
+               AT END
+                   MOVE "S" TO PROVINCIAS-EOF-SW
+               NOT AT END
+                   IF TOTAL-PROVINCIAS >= 30
+                       ADD 1 TO PROVINCIAS-DESCARTADAS
+                   ELSE
+                       ADD 1 TO TOTAL-PROVINCIAS
+                       MOVE PROVINCIAS-CODIGO
+                           TO TP-CODIGO (TOTAL-PROVINCIAS)
+                       MOVE PROVINCIAS-NOMBRE
+                           TO TP-NOMBRE (TOTAL-PROVINCIAS)
+                       MOVE 0 TO TP-VARONES (TOTAL-PROVINCIAS)
+                       MOVE 0 TO TP-MUJERES (TOTAL-PROVINCIAS)
+                       MOVE 0 TO TP-COMEDOR (TOTAL-PROVINCIAS)
+                   END-IF
+           END-READ.
+
+       ACUMULAR-ESCUELAS.
+           MOVE "N" TO ESCUELAS-EOF-SW.
+           PERFORM LEER-ESCUELA
+           UNTIL ESCUELAS-EOF.
+
+       LEER-ESCUELA.
+           READ ESCUELAS-ARCHIVO
+               AT END
+                   MOVE "S" TO ESCUELAS-EOF-SW
+               NOT AT END
+                   IF ESCUELAS-ACTIVA
+                       PERFORM BUSCAR-PROVINCIA-EN-TABLA
+                       IF INDICE-HALLADO
+                           ADD ESCUELAS-VARONES
+                               TO TP-VARONES (INDICE-TABLA)
+                           ADD ESCUELAS-MUJERES
+                               TO TP-MUJERES (INDICE-TABLA)
+                           ADD ESCUELAS-COMEDOR
+                               TO TP-COMEDOR (INDICE-TABLA)
+                       ELSE
+                           ADD 1 TO ESCUELAS-SIN-PROVINCIA
+                       END-IF
+                   END-IF
+           END-READ.
+
+       BUSCAR-PROVINCIA-EN-TABLA.
+           MOVE 1 TO INDICE-TABLA.
+           MOVE "N" TO INDICE-HALLADO-SW.
+           PERFORM COMPARAR-PROVINCIA-TABLA
+           UNTIL INDICE-HALLADO OR INDICE-TABLA > TOTAL-PROVINCIAS.
+
+       COMPARAR-PROVINCIA-TABLA.
+           IF TP-CODIGO (INDICE-TABLA) = ESCUELAS-CODIGO-PROVINCIA
+               MOVE "S" TO INDICE-HALLADO-SW
+           ELSE
+               ADD 1 TO INDICE-TABLA
+           END-IF.
+
+       IMPRIMIR-REPORTE.
+           DISPLAY "INFORME DE ESCUELAS POR PROVINCIA".
+           DISPLAY "==================================".
+           MOVE 1 TO INDICE-TABLA.
+           PERFORM IMPRIMIR-LINEA-PROVINCIA
+           UNTIL INDICE-TABLA > TOTAL-PROVINCIAS.
+           DISPLAY "----------------------------------".
+           MOVE SPACE TO LINEA-REPORTE.
+           STRING "TOTAL GENERAL  VARONES:" GRAN-TOTAL-VARONES
+               "  MUJERES:" GRAN-TOTAL-MUJERES
+               "  COMEDOR:" GRAN-TOTAL-COMEDOR
+               DELIMITED BY SIZE INTO LINEA-REPORTE.
+           DISPLAY LINEA-REPORTE.
+           DISPLAY "Escuelas con provincia no reconocida: "
+               ESCUELAS-SIN-PROVINCIA.
+           IF PROVINCIAS-DESCARTADAS > 0
+               DISPLAY "Provincias no incluidas en el informe "
+                   "(tabla llena): " PROVINCIAS-DESCARTADAS
+           END-IF.
+
+       IMPRIMIR-LINEA-PROVINCIA.
+           MOVE SPACE TO LINEA-REPORTE.
+           STRING TP-NOMBRE (INDICE-TABLA)
+               "  VARONES:" TP-VARONES (INDICE-TABLA)
+               "  MUJERES:" TP-MUJERES (INDICE-TABLA)
+               "  COMEDOR:" TP-COMEDOR (INDICE-TABLA)
+               DELIMITED BY SIZE INTO LINEA-REPORTE.
+           DISPLAY LINEA-REPORTE.
+           ADD TP-VARONES (INDICE-TABLA) TO GRAN-TOTAL-VARONES.
+           ADD TP-MUJERES (INDICE-TABLA) TO GRAN-TOTAL-MUJERES.
+           ADD TP-COMEDOR (INDICE-TABLA) TO GRAN-TOTAL-COMEDOR.
+           ADD 1 TO INDICE-TABLA.
+       END PROGRAM REPORTE-PROVINCIAS.
