@@ -0,0 +1,250 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Carga masiva de ESCUELAS-ARCHIVO a partir del extracto
+      *          anual del censo del Ministerio, con el mismo formato
+      *          de ESCUELAS-REGISTRO (sin el campo de estado), una
+      *          escuela por linea. Valida cada fila igual que
+      *          CREATE-ESCUELAS e informa cuantos registros se
+      *          cargaron y cuantos se rechazaron.
+      * Tectonics: cobc
+      * Modificaciones:
+      *   - Cada alta se registra en AUDITORIA-ARCHIVO igual que en
+      *     CREATE-ESCUELAS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA-ESCUELAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CENSO-ARCHIVO
+           ASSIGN TO "C:\Users\Rocio\Desktop\Cobol\censo.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ESCUELAS-ARCHIVO
+           ASSIGN TO "C:\Users\Rocio\Desktop\Cobol\escuelas.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESCUELAS-CLAVE
+           FILE STATUS IS ESCUELAS-STATUS.
+
+           SELECT OPTIONAL PROVINCIAS-ARCHIVO
+           ASSIGN TO "C:\Users\Rocio\Desktop\Cobol\provincias.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL DISTRITOS-ARCHIVO
+           ASSIGN TO "C:\Users\Rocio\Desktop\Cobol\distritos.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL AUDITORIA-ARCHIVO
+           ASSIGN TO "C:\Users\Rocio\Desktop\Cobol\auditoria.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CENSO-ARCHIVO.
+           01 CENSO-REGISTRO.
+               05 CENSO-CODIGO-PROVINCIA PIC X.
+               05 CENSO-DISTRICTO PIC X(2).
+               05 CENSO-CODIGO PIC X(2).
+               05 CENSO-VARONES PIC X(3).
+               05 CENSO-MUJERES PIC X(3).
+               05 CENSO-COMEDOR PIC X(3).
+
+       FD ESCUELAS-ARCHIVO.
+           01 ESCUELAS-REGISTRO.
+               05 ESCUELAS-CLAVE.
+                   10 ESCUELAS-CODIGO-PROVINCIA PIC X.
+                   10 ESCUELAS-DISTRICTO PIC 9(2).
+                   10 ESCUELAS-CODIGO PIC 99.
+               05 ESCUELAS-VARONES PIC 999.
+               05 ESCUELAS-MUJERES PIC 999.
+               05 ESCUELAS-COMEDOR PIC 999.
+               05 ESCUELAS-ESTADO PIC X.
+                   88 ESCUELAS-ACTIVA VALUE "A".
+                   88 ESCUELAS-INACTIVA VALUE "I".
+
+       FD PROVINCIAS-ARCHIVO.
+           01 PROVINCIAS-REGISTRO.
+               05 PROVINCIAS-CODIGO PIC X.
+               05 PROVINCIAS-NOMBRE PIC X(20).
+
+       FD DISTRITOS-ARCHIVO.
+           01 DISTRITOS-REGISTRO.
+               05 DISTRITOS-CODIGO-PROVINCIA PIC X.
+               05 DISTRITOS-CODIGO PIC 9(2).
+               05 DISTRITOS-NOMBRE PIC X(20).
+
+       FD AUDITORIA-ARCHIVO.
+           01 AUDITORIA-REGISTRO.
+               05 AUDITORIA-FECHA PIC X(8).
+               05 AUDITORIA-HORA PIC X(8).
+               05 AUDITORIA-OPERADOR PIC X(10).
+               05 AUDITORIA-OPERACION PIC X(10).
+               05 AUDITORIA-CLAVE PIC X(5).
+       WORKING-STORAGE SECTION.
+       01  CENSO-EOF-SW PIC X.
+           88 CENSO-EOF VALUE "S".
+       01  ESCUELAS-STATUS PIC XX.
+           88 ESCUELAS-STATUS-NO-EXISTE VALUE "35".
+       01  FILA-VALIDA-SW PIC X.
+           88 FILA-VALIDA VALUE "S".
+       01  PROVINCIA-VALIDA-SW PIC X.
+           88 PROVINCIA-VALIDA VALUE "S".
+       01  PROVINCIAS-EOF-SW PIC X.
+           88 PROVINCIAS-EOF VALUE "S".
+       01  DISTRICTO-VALIDO-SW PIC X.
+           88 DISTRICTO-VALIDO VALUE "S".
+       01  DISTRITOS-EOF-SW PIC X.
+           88 DISTRITOS-EOF VALUE "S".
+       01  TOTAL-MATRICULA PIC 9(4).
+       01  CONTADOR-CARGADOS PIC 9(5) VALUE 0.
+       01  CONTADOR-RECHAZADOS PIC 9(5) VALUE 0.
+       01  IDENTIFICADOR-OPERADOR PIC X(29)
+           VALUE "Ingrese su identificador".
+       01  OPERADOR PIC X(10).
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           DISPLAY IDENTIFICADOR-OPERADOR.
+           ACCEPT OPERADOR.
+           PERFORM PROCEDIMIENTO-APERTURA.
+           MOVE "N" TO CENSO-EOF-SW.
+           PERFORM PROCESAR-FILAS
+           UNTIL CENSO-EOF.
+           PERFORM MOSTRAR-RESUMEN.
+           PERFORM PROCEDIMIENTO-CIERRE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       PROCEDIMIENTO-APERTURA.
+           OPEN INPUT CENSO-ARCHIVO.
+           OPEN I-O ESCUELAS-ARCHIVO.
+           IF ESCUELAS-STATUS-NO-EXISTE
+               OPEN OUTPUT ESCUELAS-ARCHIVO
+               CLOSE ESCUELAS-ARCHIVO
+               OPEN I-O ESCUELAS-ARCHIVO
+           END-IF.
+           OPEN EXTEND AUDITORIA-ARCHIVO.
+
+       PROCEDIMIENTO-CIERRE.
+           CLOSE CENSO-ARCHIVO.
+           CLOSE ESCUELAS-ARCHIVO.
+           CLOSE AUDITORIA-ARCHIVO.
+
+       PROCESAR-FILAS.
+           READ CENSO-ARCHIVO
+               AT END
+                   MOVE "S" TO CENSO-EOF-SW
+               NOT AT END
+                   PERFORM VALIDAR-FILA
+                   IF FILA-VALIDA
+                       PERFORM ESCRIBIR-REGISTRO
+                   ELSE
+                       ADD 1 TO CONTADOR-RECHAZADOS
+                   END-IF
+           END-READ.
+
+       VALIDAR-FILA.
+           MOVE "S" TO FILA-VALIDA-SW.
+           MOVE SPACE TO ESCUELAS-CODIGO-PROVINCIA.
+           IF CENSO-DISTRICTO IS NOT NUMERIC
+               OR CENSO-CODIGO IS NOT NUMERIC
+               OR CENSO-VARONES IS NOT NUMERIC
+               OR CENSO-MUJERES IS NOT NUMERIC
+               OR CENSO-COMEDOR IS NOT NUMERIC
+               MOVE "N" TO FILA-VALIDA-SW
+               DISPLAY "Fila rechazada (datos no numericos): "
+                   CENSO-REGISTRO
+           ELSE
+               MOVE CENSO-CODIGO-PROVINCIA TO ESCUELAS-CODIGO-PROVINCIA
+               MOVE CENSO-DISTRICTO TO ESCUELAS-DISTRICTO
+               MOVE CENSO-CODIGO TO ESCUELAS-CODIGO
+               MOVE CENSO-VARONES TO ESCUELAS-VARONES
+               MOVE CENSO-MUJERES TO ESCUELAS-MUJERES
+               MOVE CENSO-COMEDOR TO ESCUELAS-COMEDOR
+               MOVE "A" TO ESCUELAS-ESTADO
+               COMPUTE TOTAL-MATRICULA
+                   = ESCUELAS-VARONES + ESCUELAS-MUJERES
+               PERFORM VALIDAR-PROVINCIA
+               PERFORM VALIDAR-DISTRICTO
+               IF NOT PROVINCIA-VALIDA
+                   MOVE "N" TO FILA-VALIDA-SW
+                   DISPLAY "Fila rechazada (provincia inexistente): "
+                       CENSO-REGISTRO
+               ELSE
+                   IF NOT DISTRICTO-VALIDO
+                       MOVE "N" TO FILA-VALIDA-SW
+                       DISPLAY "Fila rechazada (distrito inexistente): "
+                           CENSO-REGISTRO
+                   ELSE
+                       IF ESCUELAS-COMEDOR > TOTAL-MATRICULA
+                           MOVE "N" TO FILA-VALIDA-SW
+                           DISPLAY "Fila rechazada (comedor supera "
+                               "matricula): " CENSO-REGISTRO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDAR-PROVINCIA.
+           MOVE "N" TO PROVINCIA-VALIDA-SW.
+           MOVE "N" TO PROVINCIAS-EOF-SW.
+           OPEN INPUT PROVINCIAS-ARCHIVO.
+           PERFORM BUSCAR-PROVINCIA
+           UNTIL PROVINCIAS-EOF OR PROVINCIA-VALIDA.
+           CLOSE PROVINCIAS-ARCHIVO.
+
+       BUSCAR-PROVINCIA.
+           READ PROVINCIAS-ARCHIVO
+               AT END
+                   MOVE "S" TO PROVINCIAS-EOF-SW
+               NOT AT END
+                   IF PROVINCIAS-CODIGO = ESCUELAS-CODIGO-PROVINCIA
+                       MOVE "S" TO PROVINCIA-VALIDA-SW
+                   END-IF
+           END-READ.
+
+       VALIDAR-DISTRICTO.
+           MOVE "N" TO DISTRICTO-VALIDO-SW.
+           MOVE "N" TO DISTRITOS-EOF-SW.
+           OPEN INPUT DISTRITOS-ARCHIVO.
+           PERFORM BUSCAR-DISTRICTO
+           UNTIL DISTRITOS-EOF OR DISTRICTO-VALIDO.
+           CLOSE DISTRITOS-ARCHIVO.
+
+       BUSCAR-DISTRICTO.
+           READ DISTRITOS-ARCHIVO
+               AT END
+                   MOVE "S" TO DISTRITOS-EOF-SW
+               NOT AT END
+                   IF DISTRITOS-CODIGO-PROVINCIA
+                           = ESCUELAS-CODIGO-PROVINCIA
+                       AND DISTRITOS-CODIGO = ESCUELAS-DISTRICTO
+                       MOVE "S" TO DISTRICTO-VALIDO-SW
+                   END-IF
+           END-READ.
+
+       ESCRIBIR-REGISTRO.
+           WRITE ESCUELAS-REGISTRO
+               INVALID KEY
+                   ADD 1 TO CONTADOR-RECHAZADOS
+                   DISPLAY "Fila rechazada (clave duplicada): "
+                       CENSO-REGISTRO
+               NOT INVALID KEY
+                   ADD 1 TO CONTADOR-CARGADOS
+                   PERFORM REGISTRAR-AUDITORIA
+           END-WRITE.
+
+       REGISTRAR-AUDITORIA.
+           ACCEPT AUDITORIA-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUDITORIA-HORA FROM TIME.
+           MOVE OPERADOR TO AUDITORIA-OPERADOR.
+           MOVE "ALTA" TO AUDITORIA-OPERACION.
+           MOVE ESCUELAS-CLAVE TO AUDITORIA-CLAVE.
+           WRITE AUDITORIA-REGISTRO.
+
+       MOSTRAR-RESUMEN.
+           DISPLAY "Registros cargados: " CONTADOR-CARGADOS.
+           DISPLAY "Registros rechazados: " CONTADOR-RECHAZADOS.
+       END PROGRAM CARGA-ESCUELAS.
